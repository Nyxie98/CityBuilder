@@ -0,0 +1,14 @@
+        *> Keyboard key codes, passed to IsKeyDown / IsKeyPressed
+        01 rl-key-right pic 9(3) value 262.
+        01 rl-key-left  pic 9(3) value 263.
+        01 rl-key-down  pic 9(3) value 264.
+        01 rl-key-up    pic 9(3) value 265.
+        01 rl-key-w     pic 9(3) value 087.
+        01 rl-key-a     pic 9(3) value 065.
+        01 rl-key-s     pic 9(3) value 083.
+        01 rl-key-d     pic 9(3) value 068.
+        01 rl-key-one   pic 9(3) value 049.
+        01 rl-key-two   pic 9(3) value 050.
+        01 rl-key-three pic 9(3) value 051.
+        01 rl-key-four  pic 9(3) value 052.
+        01 rl-key-five  pic 9(3) value 053.

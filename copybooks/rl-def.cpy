@@ -0,0 +1,13 @@
+        *> Trace log levels, passed to SetTraceLogLevel
+        01 rl-log-all     pic 9 value 0.
+        01 rl-log-trace   pic 9 value 1.
+        01 rl-log-debug   pic 9 value 2.
+        01 rl-log-info    pic 9 value 3.
+        01 rl-log-warning pic 9 value 4.
+        01 rl-log-error   pic 9 value 5.
+        01 rl-log-fatal   pic 9 value 6.
+        01 rl-log-none    pic 9 value 7.
+
+        *> Mouse buttons, passed to IsMouseButton...
+        01 rl-mouse-button-left  pic 9 value 0.
+        01 rl-mouse-button-right pic 9 value 1.

@@ -0,0 +1,3 @@
+        *> Boolean constants shared by every switch in the program
+        01 rl-true  pic 9 value 1.
+        01 rl-false pic 9 value 0.

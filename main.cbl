@@ -1,25 +1,146 @@
         identification division.
         program-id. game.
 
+        environment division.
+        input-output section.
+        file-control.
+            select SCN-FILE assign "CITYSCN.DAT"
+                organization line sequential
+                file status is WS-FileStatus-STR.
+            select CFG-FILE assign "CITYCFG.DAT"
+                organization line sequential
+                file status is WS-FileStatus-STR.
+            select SAVE-FILE assign "CITYSAVE.DAT"
+                organization line sequential
+                file status is WS-FileStatus-STR.
+            select BGT-FILE assign "CITYBGT.DAT"
+                organization line sequential
+                file status is WS-FileStatus-STR.
+            select RPT-FILE assign "CITYRPT.DAT"
+                organization line sequential
+                file status is WS-FileStatus-STR.
+
         data division.
+
+        file section.
+
+        *> Map width / height, read by init-data
+        fd SCN-FILE.
+        01 SCN-Record             pic x(8).
+
+        *> Window size / title / asset dir / budget, read by init
+        fd CFG-FILE.
+        01 CFG-Record             pic x(86).
+
+        *> Persisted tile layout - one line per placed cell
+        fd SAVE-FILE.
+        01 SAVE-Record            pic x(11).
+
+        *> Persisted construction budget, alongside the layout
+        fd BGT-FILE.
+        01 BGT-Record             pic x(7).
+
+        *> End-of-session build summary
+        fd RPT-FILE.
+        01 RPT-Record             pic x(80).
+
         working-storage section.
 
         01 WS-CMD-BOOL          pic 9 value 0. *> Bool for controls
         01 WS-IsClosing-BOOL    pic 9 value 0. *> Stores if we should close the window
+        01 WS-EOF-BOOL          pic 9 value 0. *> Bool for file reads
+        01 WS-FileStatus-STR    pic x(2).
+        01 WS-LayoutLoaded-BOOL pic 9 value 0. *> Bool, save file found
 
-        *> Window data
+        *> Window data - defaulted here, overridden by load-config
         01 WS-Window.
             05 WS-WindowPos-NUM.
-                10 WS-WindowX-NUM pic 9(3) value 800.
-                10 WS-WindowY-NUM pic 9(3) value 600.
-            05 WS-WindowTitle-STR pic x(16) value "City Builder".
+                10 WS-WindowX-NUM pic 9(4) value 0800.
+                10 WS-WindowY-NUM pic 9(4) value 0600.
+            05 WS-WindowTitle-STR pic x(32)
+                value "City Builder".
+        01 WS-StartBudget-NUM   pic 9(6) value 001000.
 
-        *> Stores a list of loaded tile images
+        *> Stores a list of loaded tile images, by catalog slot
         01 WS-Tiles-NUM         pic 9 occurs 100 times.
-        01 WS-DrawCount-NUM     pic 9(3) value 0.
+
+        *> The tile catalog - what init-data loads into each slot
+        01 WS-TileCatalog-NUM   pic 9(2) value 5.
+        01 WS-TileCatalog.
+            05 WS-TileCatalog-Entry occurs 5 times
+                indexed by WS-Tile-IDX.
+                10 WS-TileCatalog-File-STR pic x(24).
+                10 WS-TileCatalog-Name-STR pic x(12).
+                10 WS-TileCatalog-Cost-NUM pic 9(5).
+        01 WS-TexturePath-STR   pic x(64).
+        01 WS-AssetDir-STR      pic x(40)
+            value "./Assets/Default/".
+        01 WS-TextureError-BOOL pic 9 value 0.
+        01 WS-TextureErrorMsg-STR pic x(64) value spaces.
+        01 WS-TextureErrorPtr-NUM pic 9(3) value 1.
+        01 WS-TextureErrorCount-NUM pic 9(2) value 0.
+
+        *> Running totals of each catalog tile placed this session
+        01 WS-PlacedCount-NUM   pic 9(5) occurs 5 times value 0.
+        01 WS-PlacedCountEdit-STR pic z(4)9.
+
+        *> Construction budget
+        01 WS-Budget-NUM        pic 9(6) value 0.
+        01 WS-BudgetLocked-BOOL pic 9 value 0.
+        01 WS-BudgetDisplay-STR pic z(5)9.
+        01 WS-BudgetText-STR    pic x(24).
+
+        *> Session timing, captured for the build summary report
+        01 WS-SessionStart-NUM.
+            05 WS-StartHours-NUM    pic 9(2).
+            05 WS-StartMinutes-NUM  pic 9(2).
+            05 WS-StartSeconds-NUM  pic 9(2).
+            05 WS-StartHundreds-NUM pic 9(2).
+        01 WS-SessionEnd-NUM.
+            05 WS-EndHours-NUM      pic 9(2).
+            05 WS-EndMinutes-NUM    pic 9(2).
+            05 WS-EndSeconds-NUM    pic 9(2).
+            05 WS-EndHundreds-NUM   pic 9(2).
+        01 WS-SessionSeconds-NUM     pic s9(6) value 0.
+        01 WS-SessionSecondsEdit-STR pic z(5)9.
+        01 WS-ReportLoop-NUM         pic 9(2) value 0.
+
+        *> The map - one entry per cell, 0 means the cell is empty
+        01 WS-MapWidth-NUM      pic 9(4) value 0016.
+        01 WS-MapHeight-NUM     pic 9(4) value 0016.
+        01 WS-GridCells-NUM     pic 9(5) value 00256.
+        01 WS-GridCellsCheck-NUM pic 9(8) value 0.
+        01 WS-Grid-NUM          pic 9(3) occurs 4096 times value 0.
+        01 WS-GridIndex-NUM     pic 9(5) value 0.
+        01 WS-RestoreTile-NUM   pic 9(3) value 0.
+
+        01 WS-DrawRow-NUM       pic 9(4) value 0.
+        01 WS-DrawCol-NUM       pic 9(4) value 0.
         01 WS-DrawPos-NUM.
-            05 WS-DrawX-NUM     pic 9(4) value 0.
-            05 WS-DrawY-NUM     pic 9(4) value 0.
+            05 WS-DrawX-NUM     pic s9(6) value 0.
+            05 WS-DrawY-NUM     pic s9(6) value 0.
+
+        *> Which catalog slot is currently selected for placement
+        01 WS-ActiveTile-NUM    pic 9(2) value 1.
+
+        *> Mouse-driven placement
+        01 WS-MousePos-NUM.
+            05 WS-MouseX-NUM    pic s9(6) value 0.
+            05 WS-MouseY-NUM    pic s9(6) value 0.
+        01 WS-ClickCol-NUM      pic s9(6) value 0.
+        01 WS-ClickRow-NUM      pic s9(6) value 0.
+
+        *> Camera offset, panned with the keyboard
+        01 WS-Camera.
+            05 WS-CameraX-NUM   pic s9(6) value 0.
+            05 WS-CameraY-NUM   pic s9(6) value 0.
+        01 WS-CameraMaxX-NUM    pic s9(6) value 0.
+        01 WS-CameraMaxY-NUM    pic s9(6) value 0.
+        01 WS-ScrollSpeed-NUM   pic 9(3) value 008.
+
+        *> Autosave checkpoint timer
+        01 WS-AutosaveTimer-NUM    pic 9(6) value 0.
+        01 WS-AutosaveInterval-NUM pic 9(6) value 001800.
 
         copy rl-keys.
         copy rl-bool.
@@ -33,67 +154,586 @@
         perform loop.       *> Game logic loop
         perform dispose.    *> Clear data now the game is closed
 
+        goback.
+
         init section.
             call "SetTraceLogLevel" using by value rl-log-error end-call
+
+            perform load-config
+
             call "InitWindow" using
                 by value WS-WindowX-NUM WS-WindowY-NUM
                 by reference WS-WindowTitle-STR
             end-call
             call "SetTargetFPS" using by value 60 end-call
+
+            accept WS-SessionStart-NUM from time
+        .
+
+        *> Reads window size/title and the asset directory from an
+        *> external config file, so a new scenario doesn't need a
+        *> recompile - the compiled-in values above stay as defaults
+        load-config section.
+            open input CFG-FILE
+            if WS-FileStatus-STR = "00" or WS-FileStatus-STR = " "
+                read CFG-FILE into CFG-Record
+                    at end
+                        continue
+                    not at end
+                        move CFG-Record(1:4)   to WS-WindowX-NUM
+                        move CFG-Record(5:4)   to WS-WindowY-NUM
+                        move CFG-Record(9:32)
+                            to WS-WindowTitle-STR
+                        move CFG-Record(41:40) to WS-AssetDir-STR
+                        move CFG-Record(81:6)  to WS-StartBudget-NUM
+                end-read
+                close CFG-FILE
+            end-if
         .
 
         init-data section.
-            call "b_LoadTexture" using
-                by reference "./Assets/Default/roadTexture_25.png"
-                returning WS-Tiles-NUM(1)
-            end-call
+            perform load-scenario
+            perform build-catalog
+            perform load-textures
 
-            call "b_SetTextureSize" using
-                by value WS-Tiles-NUM(1)
-                64 64
-            end-call
+            move WS-StartBudget-NUM to WS-Budget-NUM
+
+            perform load-layout
+            if WS-LayoutLoaded-BOOL = rl-true
+                perform load-budget
+            end-if
+
+            compute WS-CameraMaxX-NUM =
+                (WS-MapWidth-NUM * 64) - WS-WindowX-NUM
+            if WS-CameraMaxX-NUM < 0
+                move 0 to WS-CameraMaxX-NUM
+            end-if
+            compute WS-CameraMaxY-NUM =
+                (WS-MapHeight-NUM * 64) - WS-WindowY-NUM
+            if WS-CameraMaxY-NUM < 0
+                move 0 to WS-CameraMaxY-NUM
+            end-if
+        .
+
+        *> Reads the map width/height for the plot being built, so a
+        *> quick test grid or a full layout doesn't need a recompile
+        load-scenario section.
+            open input SCN-FILE
+            if WS-FileStatus-STR = "00" or WS-FileStatus-STR = " "
+                read SCN-FILE into SCN-Record
+                    at end
+                        continue
+                    not at end
+                        move SCN-Record(1:4) to WS-MapWidth-NUM
+                        move SCN-Record(5:4) to WS-MapHeight-NUM
+                end-read
+                close SCN-FILE
+            end-if
+
+            compute WS-GridCellsCheck-NUM =
+                WS-MapWidth-NUM * WS-MapHeight-NUM
+
+            if WS-MapWidth-NUM = 0 or WS-MapHeight-NUM = 0
+                or WS-GridCellsCheck-NUM > 4096
+                move 16  to WS-MapWidth-NUM
+                move 16  to WS-MapHeight-NUM
+                move 256 to WS-GridCells-NUM
+            else
+                move WS-GridCellsCheck-NUM to WS-GridCells-NUM
+            end-if
+        .
+
+        *> The shop's whole asset set, one entry per catalog slot
+        build-catalog section.
+            move "roadTexture_25.png"
+                to WS-TileCatalog-File-STR(1)
+            move "Road" to WS-TileCatalog-Name-STR(1)
+            move 00005  to WS-TileCatalog-Cost-NUM(1)
+
+            move "residentialTexture_25.png"
+                to WS-TileCatalog-File-STR(2)
+            move "Residential" to WS-TileCatalog-Name-STR(2)
+            move 00050         to WS-TileCatalog-Cost-NUM(2)
+
+            move "commercialTexture_25.png"
+                to WS-TileCatalog-File-STR(3)
+            move "Commercial" to WS-TileCatalog-Name-STR(3)
+            move 00075        to WS-TileCatalog-Cost-NUM(3)
+
+            move "parkTexture_25.png"
+                to WS-TileCatalog-File-STR(4)
+            move "Park" to WS-TileCatalog-Name-STR(4)
+            move 00020  to WS-TileCatalog-Cost-NUM(4)
+
+            move "waterTexture_25.png"
+                to WS-TileCatalog-File-STR(5)
+            move "Water" to WS-TileCatalog-Name-STR(5)
+            move 00010   to WS-TileCatalog-Cost-NUM(5)
+        .
+
+        load-textures section.
+            perform varying WS-Tile-IDX from 1 by 1
+                until WS-Tile-IDX > WS-TileCatalog-NUM
+
+                string
+                    WS-AssetDir-STR delimited by space
+                    WS-TileCatalog-File-STR(WS-Tile-IDX)
+                        delimited by space
+                    into WS-TexturePath-STR
+                end-string
+
+                call "b_LoadTexture" using
+                    by reference WS-TexturePath-STR
+                    returning WS-Tiles-NUM(WS-Tile-IDX)
+                end-call
+
+                if WS-Tiles-NUM(WS-Tile-IDX) = 0
+                    move 1 to WS-TextureError-BOOL
+                    if WS-TextureErrorCount-NUM = 0
+                        string "Texture load failed: "
+                                delimited by size
+                            into WS-TextureErrorMsg-STR
+                            with pointer WS-TextureErrorPtr-NUM
+                        end-string
+                    else
+                        string ", " delimited by size
+                            into WS-TextureErrorMsg-STR
+                            with pointer WS-TextureErrorPtr-NUM
+                        end-string
+                    end-if
+                    string
+                        WS-TileCatalog-Name-STR(WS-Tile-IDX)
+                            delimited by space
+                        into WS-TextureErrorMsg-STR
+                        with pointer WS-TextureErrorPtr-NUM
+                    end-string
+                    add 1 to WS-TextureErrorCount-NUM
+                else
+                    call "b_SetTextureSize" using
+                        by value WS-Tiles-NUM(WS-Tile-IDX)
+                        64 64
+                    end-call
+                end-if
+            end-perform
+        .
+
+        load-layout section.
+            move 0 to WS-EOF-BOOL
+            open input SAVE-FILE
+            if WS-FileStatus-STR = "00" or WS-FileStatus-STR = " "
+                move rl-true to WS-LayoutLoaded-BOOL
+                perform until WS-EOF-BOOL = rl-true
+                    read SAVE-FILE into SAVE-Record
+                        at end
+                            move rl-true to WS-EOF-BOOL
+                        not at end
+                            perform restore-cell
+                    end-read
+                end-perform
+                close SAVE-FILE
+            end-if
+        .
+
+        *> Restores the budget left over from the saved layout,
+        *> instead of reseeding it from WS-StartBudget-NUM
+        load-budget section.
+            open input BGT-FILE
+            if WS-FileStatus-STR = "00" or WS-FileStatus-STR = " "
+                read BGT-FILE into BGT-Record
+                    at end
+                        continue
+                    not at end
+                        move BGT-Record(1:6) to WS-Budget-NUM
+                        move BGT-Record(7:1) to WS-BudgetLocked-BOOL
+                end-read
+                close BGT-FILE
+            end-if
+        .
+
+        restore-cell section.
+            compute WS-GridIndex-NUM =
+                (function numval(SAVE-Record(1:4))
+                    * WS-MapWidth-NUM)
+                + function numval(SAVE-Record(5:4)) + 1
+            move SAVE-Record(9:3) to WS-RestoreTile-NUM
+
+            if WS-GridIndex-NUM > 0
+                and WS-GridIndex-NUM <= WS-GridCells-NUM
+                and WS-RestoreTile-NUM > 0
+                and WS-RestoreTile-NUM <= WS-TileCatalog-NUM
+                move WS-RestoreTile-NUM
+                    to WS-Grid-NUM(WS-GridIndex-NUM)
+            end-if
         .
 
         loop section.
             perform until WS-IsClosing-BOOL = rl-true
-                call "WindowShouldClose" 
-                    returning WS-IsClosing-BOOL 
+                call "WindowShouldClose"
+                    returning WS-IsClosing-BOOL
                 end-call
 
+                perform scroll-camera
+                perform select-active-tile
+                perform place-or-clear-tile
+
                 call "BeginDrawing" end-call
                 call "b_ClearBackground" using
                     by value 255 255 255 255
                 end-call
 
-                *> Draw the world grid
-                perform until WS-DrawCount-NUM = 256
-                    call "b_DrawTexture" using
-                        by value WS-Tiles-NUM(1)
-                        WS-DrawX-NUM WS-DrawY-NUM
-                        255 255 255 255
-                    end-call
-
-                    add 64 to WS-DrawX-NUM
-                    if WS-DrawX-NUM = 1024
-                        add 64 to WS-DrawY-NUM
-                        move 0 to WS-DrawX-NUM
-                    end-if
+                perform draw-grid
 
-                    add 1 to WS-DrawCount-NUM
-                end-perform
-                move 0 to WS-DrawCount-NUM
-                move 0 to WS-DrawX-NUM
-                move 0 to WS-DrawY-NUM
+                if WS-TextureError-BOOL = rl-true
+                    call "b_DrawText" using
+                        by reference WS-TextureErrorMsg-STR
+                        by value 200 200 16
+                        220 030 030 255
+                    end-call
+                end-if
 
                 call "b_DrawText" using
                     by reference "Hello, World!"
                     by value 150 155 50
                     0 0 0 255
                 end-call
+
+                perform draw-budget
+
                 call "EndDrawing" end-call
+
+                perform autosave-check
             end-perform
         .
 
+        *> Checkpoints the layout every so often so a crash, or a
+        *> window killed without a clean close, only costs a few
+        *> minutes of placements rather than the whole session
+        autosave-check section.
+            add 1 to WS-AutosaveTimer-NUM
+            if WS-AutosaveTimer-NUM >= WS-AutosaveInterval-NUM
+                move 0 to WS-AutosaveTimer-NUM
+                perform save-layout
+                perform save-budget
+            end-if
+        .
+
+        *> Arrow keys / WASD pan the camera around the plot
+        scroll-camera section.
+            call "IsKeyDown" using by value rl-key-right
+                returning WS-CMD-BOOL
+            end-call
+            if WS-CMD-BOOL = rl-true
+                add WS-ScrollSpeed-NUM to WS-CameraX-NUM
+            end-if
+            call "IsKeyDown" using by value rl-key-d
+                returning WS-CMD-BOOL
+            end-call
+            if WS-CMD-BOOL = rl-true
+                add WS-ScrollSpeed-NUM to WS-CameraX-NUM
+            end-if
+
+            call "IsKeyDown" using by value rl-key-left
+                returning WS-CMD-BOOL
+            end-call
+            if WS-CMD-BOOL = rl-true
+                subtract WS-ScrollSpeed-NUM from WS-CameraX-NUM
+            end-if
+            call "IsKeyDown" using by value rl-key-a
+                returning WS-CMD-BOOL
+            end-call
+            if WS-CMD-BOOL = rl-true
+                subtract WS-ScrollSpeed-NUM from WS-CameraX-NUM
+            end-if
+
+            call "IsKeyDown" using by value rl-key-down
+                returning WS-CMD-BOOL
+            end-call
+            if WS-CMD-BOOL = rl-true
+                add WS-ScrollSpeed-NUM to WS-CameraY-NUM
+            end-if
+            call "IsKeyDown" using by value rl-key-s
+                returning WS-CMD-BOOL
+            end-call
+            if WS-CMD-BOOL = rl-true
+                add WS-ScrollSpeed-NUM to WS-CameraY-NUM
+            end-if
+
+            call "IsKeyDown" using by value rl-key-up
+                returning WS-CMD-BOOL
+            end-call
+            if WS-CMD-BOOL = rl-true
+                subtract WS-ScrollSpeed-NUM from WS-CameraY-NUM
+            end-if
+            call "IsKeyDown" using by value rl-key-w
+                returning WS-CMD-BOOL
+            end-call
+            if WS-CMD-BOOL = rl-true
+                subtract WS-ScrollSpeed-NUM from WS-CameraY-NUM
+            end-if
+
+            if WS-CameraX-NUM < 0
+                move 0 to WS-CameraX-NUM
+            end-if
+            if WS-CameraX-NUM > WS-CameraMaxX-NUM
+                move WS-CameraMaxX-NUM to WS-CameraX-NUM
+            end-if
+            if WS-CameraY-NUM < 0
+                move 0 to WS-CameraY-NUM
+            end-if
+            if WS-CameraY-NUM > WS-CameraMaxY-NUM
+                move WS-CameraMaxY-NUM to WS-CameraY-NUM
+            end-if
+        .
+
+        *> Number keys 1-5 pick which catalog tile gets placed next
+        select-active-tile section.
+            call "IsKeyPressed" using by value rl-key-one
+                returning WS-CMD-BOOL
+            end-call
+            if WS-CMD-BOOL = rl-true and WS-TileCatalog-NUM >= 1
+                and WS-Tiles-NUM(1) not = 0
+                move 1 to WS-ActiveTile-NUM
+            end-if
+            call "IsKeyPressed" using by value rl-key-two
+                returning WS-CMD-BOOL
+            end-call
+            if WS-CMD-BOOL = rl-true and WS-TileCatalog-NUM >= 2
+                and WS-Tiles-NUM(2) not = 0
+                move 2 to WS-ActiveTile-NUM
+            end-if
+            call "IsKeyPressed" using by value rl-key-three
+                returning WS-CMD-BOOL
+            end-call
+            if WS-CMD-BOOL = rl-true and WS-TileCatalog-NUM >= 3
+                and WS-Tiles-NUM(3) not = 0
+                move 3 to WS-ActiveTile-NUM
+            end-if
+            call "IsKeyPressed" using by value rl-key-four
+                returning WS-CMD-BOOL
+            end-call
+            if WS-CMD-BOOL = rl-true and WS-TileCatalog-NUM >= 4
+                and WS-Tiles-NUM(4) not = 0
+                move 4 to WS-ActiveTile-NUM
+            end-if
+            call "IsKeyPressed" using by value rl-key-five
+                returning WS-CMD-BOOL
+            end-call
+            if WS-CMD-BOOL = rl-true and WS-TileCatalog-NUM >= 5
+                and WS-Tiles-NUM(5) not = 0
+                move 5 to WS-ActiveTile-NUM
+            end-if
+        .
+
+        *> Left click places the active tile, right click clears it
+        place-or-clear-tile section.
+            call "GetMouseX" returning WS-MouseX-NUM end-call
+            call "GetMouseY" returning WS-MouseY-NUM end-call
+
+            compute WS-ClickCol-NUM =
+                (WS-MouseX-NUM + WS-CameraX-NUM) / 64
+            compute WS-ClickRow-NUM =
+                (WS-MouseY-NUM + WS-CameraY-NUM) / 64
+
+            if WS-ClickCol-NUM >= 0
+                and WS-ClickCol-NUM < WS-MapWidth-NUM
+                and WS-ClickRow-NUM >= 0
+                and WS-ClickRow-NUM < WS-MapHeight-NUM
+
+                compute WS-GridIndex-NUM =
+                    (WS-ClickRow-NUM * WS-MapWidth-NUM)
+                    + WS-ClickCol-NUM + 1
+
+                call "IsMouseButtonPressed" using
+                    by value rl-mouse-button-left
+                    returning WS-CMD-BOOL
+                end-call
+                if WS-CMD-BOOL = rl-true
+                    and WS-BudgetLocked-BOOL = rl-false
+                    and WS-Tiles-NUM(WS-ActiveTile-NUM) not = 0
+                    if WS-Budget-NUM >=
+                        WS-TileCatalog-Cost-NUM(WS-ActiveTile-NUM)
+                        move WS-ActiveTile-NUM
+                            to WS-Grid-NUM(WS-GridIndex-NUM)
+                        subtract
+                            WS-TileCatalog-Cost-NUM(WS-ActiveTile-NUM)
+                            from WS-Budget-NUM
+                        add 1
+                            to WS-PlacedCount-NUM(WS-ActiveTile-NUM)
+                        if WS-Budget-NUM = 0
+                            move rl-true to WS-BudgetLocked-BOOL
+                        end-if
+                    end-if
+                end-if
+
+                call "IsMouseButtonPressed" using
+                    by value rl-mouse-button-right
+                    returning WS-CMD-BOOL
+                end-call
+                if WS-CMD-BOOL = rl-true
+                    move 0 to WS-Grid-NUM(WS-GridIndex-NUM)
+                end-if
+            end-if
+        .
+
+        *> Shows the remaining construction budget, same way the
+        *> "Hello, World!" placeholder text is drawn
+        draw-budget section.
+            move WS-Budget-NUM to WS-BudgetDisplay-STR
+            string
+                "Budget: " delimited by size
+                WS-BudgetDisplay-STR delimited by size
+                into WS-BudgetText-STR
+            end-string
+
+            call "b_DrawText" using
+                by reference WS-BudgetText-STR
+                by value 010 010 20
+                0 020 000 255
+            end-call
+        .
+
+        *> Draw the world grid from the tracked layout
+        draw-grid section.
+            move 0 to WS-DrawRow-NUM
+            perform until WS-DrawRow-NUM >= WS-MapHeight-NUM
+                move 0 to WS-DrawCol-NUM
+                perform until WS-DrawCol-NUM >= WS-MapWidth-NUM
+                    compute WS-GridIndex-NUM =
+                        (WS-DrawRow-NUM * WS-MapWidth-NUM)
+                        + WS-DrawCol-NUM + 1
+
+                    if WS-Grid-NUM(WS-GridIndex-NUM) > 0
+                        and WS-Tiles-NUM(
+                            WS-Grid-NUM(WS-GridIndex-NUM)) not = 0
+                        compute WS-DrawX-NUM =
+                            (WS-DrawCol-NUM * 64) - WS-CameraX-NUM
+                        compute WS-DrawY-NUM =
+                            (WS-DrawRow-NUM * 64) - WS-CameraY-NUM
+
+                        call "b_DrawTexture" using
+                            by value
+                                WS-Tiles-NUM(
+                                    WS-Grid-NUM(WS-GridIndex-NUM))
+                            WS-DrawX-NUM WS-DrawY-NUM
+                            255 255 255 255
+                        end-call
+                    end-if
+
+                    add 1 to WS-DrawCol-NUM
+                end-perform
+                add 1 to WS-DrawRow-NUM
+            end-perform
+        .
+
+        *> Writes the current layout out so init-data can read it
+        *> back in on the next launch
+        save-layout section.
+            open output SAVE-FILE
+            move 0 to WS-DrawRow-NUM
+            perform until WS-DrawRow-NUM >= WS-MapHeight-NUM
+                move 0 to WS-DrawCol-NUM
+                perform until WS-DrawCol-NUM >= WS-MapWidth-NUM
+                    compute WS-GridIndex-NUM =
+                        (WS-DrawRow-NUM * WS-MapWidth-NUM)
+                        + WS-DrawCol-NUM + 1
+
+                    if WS-Grid-NUM(WS-GridIndex-NUM) > 0
+                        move spaces to SAVE-Record
+                        move WS-DrawRow-NUM to SAVE-Record(1:4)
+                        move WS-DrawCol-NUM to SAVE-Record(5:4)
+                        move WS-Grid-NUM(WS-GridIndex-NUM)
+                            to SAVE-Record(9:3)
+                        write SAVE-Record
+                    end-if
+
+                    add 1 to WS-DrawCol-NUM
+                end-perform
+                add 1 to WS-DrawRow-NUM
+            end-perform
+            close SAVE-FILE
+        .
+
+        *> Writes the budget out alongside the layout, so a session
+        *> resumed from a save doesn't get a fresh budget for free
+        save-budget section.
+            open output BGT-FILE
+            move spaces to BGT-Record
+            move WS-Budget-NUM to BGT-Record(1:6)
+            move WS-BudgetLocked-BOOL to BGT-Record(7:1)
+            write BGT-Record
+            close BGT-FILE
+        .
+
+        *> Writes the tile counts and session length out to a report
+        *> file, the same way any batch job would leave behind a log
+        write-summary-report section.
+            accept WS-SessionEnd-NUM from time
+
+            compute WS-SessionSeconds-NUM =
+                ((WS-EndHours-NUM * 3600)
+                    + (WS-EndMinutes-NUM * 60)
+                    + WS-EndSeconds-NUM)
+                - ((WS-StartHours-NUM * 3600)
+                    + (WS-StartMinutes-NUM * 60)
+                    + WS-StartSeconds-NUM)
+            if WS-SessionSeconds-NUM < 0
+                add 86400 to WS-SessionSeconds-NUM
+            end-if
+            move WS-SessionSeconds-NUM
+                to WS-SessionSecondsEdit-STR
+
+            open extend RPT-FILE
+            if WS-FileStatus-STR not = "00"
+                and WS-FileStatus-STR not = " "
+                open output RPT-FILE
+            end-if
+
+            move spaces to RPT-Record
+            string
+                "Session length (seconds): "
+                    delimited by size
+                WS-SessionSecondsEdit-STR delimited by size
+                into RPT-Record
+            end-string
+            write RPT-Record
+
+            perform varying WS-ReportLoop-NUM from 1 by 1
+                until WS-ReportLoop-NUM > WS-TileCatalog-NUM
+
+                move WS-PlacedCount-NUM(WS-ReportLoop-NUM)
+                    to WS-PlacedCountEdit-STR
+
+                move spaces to RPT-Record
+                string
+                    WS-TileCatalog-Name-STR(WS-ReportLoop-NUM)
+                        delimited by space
+                    ": " delimited by size
+                    WS-PlacedCountEdit-STR delimited by size
+                    " placed" delimited by size
+                    into RPT-Record
+                end-string
+                write RPT-Record
+            end-perform
+
+            move spaces to RPT-Record
+            if WS-BudgetLocked-BOOL = rl-true
+                move "Budget exhausted" to RPT-Record
+            else
+                move WS-Budget-NUM to WS-BudgetDisplay-STR
+                string
+                    "Budget remaining: " delimited by size
+                    WS-BudgetDisplay-STR delimited by size
+                    into RPT-Record
+                end-string
+            end-if
+            write RPT-Record
+
+            close RPT-FILE
+        .
+
         dispose section.
+            perform save-layout
+            perform save-budget
+            perform write-summary-report
             call "CloseWindow" end-call
         .
